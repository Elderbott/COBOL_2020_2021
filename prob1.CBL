@@ -12,38 +12,162 @@
        INPUT-OUTPUT SECTION.  
        FILE-CONTROL.
       
-      * déclaration fichier séquentiel
-           SELECT ffilm 
+      * déclaration fichier indexé des films (clé = ffilm-num, pour
+      * permettre la modification et la suppression en place)
+           SELECT ffilm
            ASSIGN TO FILE-NAME
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY IS ffilm-num
+           FILE STATUS IS FILE-STATUS.
+
+      * déclaration fichier catalogue imprimable (liste triee par nom)
+           SELECT fcatalogue
+           ASSIGN TO catalogue-name
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS STATUT-CATALOGUE.
+
+      * fichier de travail du tri par nom de film
+           SELECT ftri
+           ASSIGN TO "tri_film.tmp".
+
+      * compteur persistant du prochain numero de film disponible
+           SELECT fcompteur
+           ASSIGN TO "compteur.dat"
            ORGANIZATION SEQUENTIAL
            ACCESS SEQUENTIAL
-           FILE STATUS IS FILE-STATUS.
-               
+           FILE STATUS IS STATUT-COMPTEUR.
+
+      * fichier de sauvegarde/archive du catalogue (date du jour)
+           SELECT farchive
+           ASSIGN TO archive-name
+           ORGANIZATION SEQUENTIAL
+           ACCESS SEQUENTIAL
+           FILE STATUS IS STATUT-ARCHIVE.
+
+      * export du catalogue au format texte delimite (point-virgule)
+           SELECT fcsv
+           ASSIGN TO csv-name
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS STATUT-CSV.
+
+      * fichier de transactions fournisseur (chargement en masse)
+           SELECT ftransaction
+           ASSIGN TO trans-name
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS STATUT-TRANS.
+
+      * compte-rendu des titres fournisseur rejetes
+           SELECT frejets
+           ASSIGN TO rejets-name
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS STATUT-REJETS.
+
       *
        DATA DIVISION.
-       FILE SECTION.    
-      * déclaration enregistrement d'un film dans le fichier séquentiel
+       FILE SECTION.
+      * déclaration enregistrement d'un film dans le fichier indexé
        FD  ffilm.
        01  film-enr.
-            02  ffilm-num      PIC 9(6). 
-            02  ffilm-nom      PIC X(50). 
-            02  ffilm-mot1     PIC X(20). 
-            02  ffilm-mot2     PIC X(20). 
-           
-      
-       WORKING-STORAGE SECTION. 
+            02  ffilm-num      PIC 9(6).
+            02  ffilm-nom      PIC X(50).
+            02  ffilm-mots.
+                03  ffilm-mot  PIC X(20) OCCURS 5 TIMES.
+
+      * déclaration du catalogue imprimable (lignes de texte)
+       FD  fcatalogue.
+       01  catalogue-ligne.
+           02  cl-num      PIC ZZZZZ9.
+           02  FILLER      PIC X(2) VALUE SPACES.
+           02  cl-nom      PIC X(50).
+           02  FILLER      PIC X(2) VALUE SPACES.
+           02  cl-mots     PIC X(108).
+       01  catalogue-entete PIC X(102).
+
+      * fichier de tri : films tries par ffilm-nom
+      * (memes champs, dans le meme ordre que film-enr : le SORT ...
+      * USING copie les enregistrements de ffilm tels quels, sans
+      * correspondance par nom, donc l'ordre doit rester identique)
+       SD  ftri.
+       01  ftri-enr.
+           02  tri-num     PIC 9(6).
+           02  tri-nom     PIC X(50).
+           02  tri-mots.
+               03  tri-mot PIC X(20) OCCURS 5 TIMES.
+
+      * compteur persistant du prochain numero de film disponible
+       FD  fcompteur.
+       01  compteur-enr.
+           02  cpt-prochain-num PIC 9(6).
+
+      * archive/sauvegarde du catalogue
+       FD  farchive.
+       01  archive-enr.
+           02  arc-num      PIC 9(6).
+           02  arc-nom      PIC X(50).
+           02  arc-mots.
+               03  arc-mot  PIC X(20) OCCURS 5 TIMES.
+
+      * export texte delimite (point-virgule) du catalogue
+       FD  fcsv.
+       01  csv-ligne               PIC X(200).
+
+      * transactions fournisseur (chargement en masse)
+       FD  ftransaction.
+       01  trans-ligne             PIC X(200).
+
+      * compte-rendu des titres fournisseur rejetes
+       FD  frejets.
+       01  rejets-ligne            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      * nom du fichier catalogue genere (liste triee par nom)
+       77  catalogue-name          PIC X(20) VALUE "catalogue.lst".
+       01  STATUT-CATALOGUE        PIC XX.
+           88  CATALOGUE-OKAY      VALUE "00".
+       01  STATUT-COMPTEUR         PIC XX.
+           88  COMPTEUR-NOT-FOUND  VALUE "35".
+      * nom du fichier de sauvegarde (film_AAAAMMJJ.dat)
+       77  archive-name            PIC X(20) VALUE SPACES.
+       77  w-date                  PIC 9(8)  VALUE 0.
+      * nom de l'archive a restaurer, le temps que sauvegarde-fichier
+      * reutilise archive-name/farchive pour sa propre sauvegarde
+       77  w-restore-name          PIC X(20) VALUE SPACES.
+       01  STATUT-ARCHIVE          PIC XX.
+           88  ARCHIVE-NOT-FOUND   VALUE "35".
+      * nom du fichier d'export delimite
+       77  csv-name                PIC X(20) VALUE "catalogue.csv".
+       77  w-csv-num               PIC ZZZZZ9.
+       01  STATUT-CSV              PIC XX.
+      * chargement en masse des titres fournisseur
+       77  trans-name              PIC X(20) VALUE "fournisseur.dat".
+       77  rejets-name             PIC X(20) VALUE "rejets.lst".
+       01  STATUT-TRANS            PIC XX.
+           88  TRANS-NOT-FOUND     VALUE "35".
+       01  STATUT-REJETS           PIC XX.
+       77  w-trans-num-x           PIC X(6).
+       77  w-trans-num             PIC 9(6).
+       77  w-trans-nom             PIC X(50).
+       01  w-trans-mots.
+           02  w-trans-mot         PIC X(20) OCCURS 5 TIMES.
+       77  w-rejet                 PIC 9.
+       77  w-motif-rejet           PIC X(30).
+       77  w-nb-charges            PIC 9(4).
+       77  w-nb-rejets             PIC 9(4).
       * statut fichier lors de l'ouverture fichier n'existe pas (code statut 35) ou existe (code statut 0)
+      * code statut 23 : enregistrement non trouve sur acces par cle
        01  FILE-STATUS             PIC X(2).
            88  FILE-NOT-FOUND      VALUE "35".
+           88  FILM-NON-TROUVE     VALUE "23".
        01  REDEFINES FILE-STATUS   PIC X.
            88  FILE-OKAY           VALUE "0".
       
       * structure stockee sous forme de chaine
-       01  film. 
-           02  film-num      PIC 9(6). 
-           02  film-nom      PIC X(50). 
-           02  film-mot1     PIC X(20). 
-           02  film-mot2     PIC X(20).  
+       01  film.
+           02  film-num      PIC 9(6).
+           02  film-nom      PIC X(50).
+           02  film-mots.
+               03  film-mot  PIC X(20) OCCURS 5 TIMES.
       
       * déclaration variable nom fichier séquentiel : 8 caractères maxi + extension   
        77  file-name     PIC X(20) VALUE "film.dat".
@@ -54,23 +178,23 @@
        77  fin-affi    PIC 9.
       
       * declaration couleurs posibles pour texte et fond
-       01  color-table USAGE comp-1. 
-           03  black            PIC 9(5) VALUE 1. 
-           03  blue             PIC 9(5) VALUE 2. 
-           03  green            PIC 9(5) VALUE 3. 
-           03  cyan             PIC 9(5) VALUE 4. 
-           03  red              PIC 9(5) VALUE 5. 
-           03  magenta          PIC 9(5) VALUE 6. 
-           03  brown            PIC 9(5) VALUE 7. 
-           03  white            PIC 9(5) VALUE 8.  
-           03  backgrnd-black   PIC 9(5) VALUE 32. 
-           03  backgrnd-blue    PIC 9(5) VALUE 64. 
-           03  backgrnd-green   PIC 9(5) VALUE 96. 
-           03  backgrnd-cyan    PIC 9(5) VALUE 128. 
-           03  backgrnd-red     PIC 9(5) VALUE 160. 
-           03  backgrnd-magenta PIC 9(5) VALUE 192. 
-           03  backgrnd-brown   PIC 9(5) VALUE 224. 
-           03  backgrnd-white   PIC 9(5) VALUE 256. 
+       01  color-table.
+           03  ct-black            PIC 9(5) VALUE 1.
+           03  ct-blue             PIC 9(5) VALUE 2.
+           03  ct-green            PIC 9(5) VALUE 3.
+           03  ct-cyan             PIC 9(5) VALUE 4.
+           03  ct-red              PIC 9(5) VALUE 5.
+           03  ct-magenta          PIC 9(5) VALUE 6.
+           03  ct-brown            PIC 9(5) VALUE 7.
+           03  ct-white            PIC 9(5) VALUE 8.
+           03  ct-backgrnd-black   PIC 9(5) VALUE 32.
+           03  ct-backgrnd-blue    PIC 9(5) VALUE 64.
+           03  ct-backgrnd-green   PIC 9(5) VALUE 96.
+           03  ct-backgrnd-cyan    PIC 9(5) VALUE 128.
+           03  ct-backgrnd-red     PIC 9(5) VALUE 160.
+           03  ct-backgrnd-magenta PIC 9(5) VALUE 192.
+           03  ct-backgrnd-brown   PIC 9(5) VALUE 224.
+           03  ct-backgrnd-white   PIC 9(5) VALUE 256.
       
       * lignes preparees pour l'affichage 
        01  ligne-tirets. 
@@ -98,8 +222,46 @@
        77  lig2      PIC 99.
        77  i        PIC 99.
        77 nbre2  PIC 9(6).
-            
-      
+
+      * recherche par mot-cle
+       77  w-mot-cle   PIC X(20).
+       77  w-mot-len   PIC 99.
+       77  w-champ     PIC X(20).
+       77  w-trouve    PIC 9.
+       77  w-nb-trouve PIC 9(4).
+       77  w-idx       PIC 99.
+       77  w-km        PIC 9.
+       77  w-kj        PIC 9.
+       77  w-mot-doublon PIC 9.
+
+      * regroupement des mots cles d'un film pour affichage condense
+      * (paquet de 8, catalogue imprimable)
+       01  w-mots-tmp.
+           02  w-mot-tmp   PIC X(20) OCCURS 5 TIMES.
+      * 108 = 5 mots cles de 20 caracteres + 4 separateurs ", " (pire cas)
+       77  w-mots-affi     PIC X(108).
+       77  w-mots-affi2    PIC X(108).
+
+      * controle de doublon sur le nom du film avant creation
+       77  fin-doublon   PIC 9.
+       77  w-doublon     PIC 9.
+       77  w-doublon-num PIC 9(6).
+       77  w-confirme    PIC X.
+       77  w-fichier-neuf PIC 9.
+
+      * statistiques du catalogue (total + repartition par mot cle)
+       77  w-total-films   PIC 9(6).
+       01  table-stats.
+           02  stats-entree OCCURS 50 TIMES INDEXED BY i-stats.
+               03  stats-mot   PIC X(20).
+               03  stats-nb    PIC 9(6).
+       77  w-nb-stats      PIC 99.
+       77  w-stats-trouve  PIC 9.
+       77  w-stats-tronque PIC 9.
+       77  w-stat-mot      PIC X(20).
+       77  w-stat-nb       PIC ZZZZZ9.
+       77  w-max-num       PIC 9(6).
+
       * liste des écrans ou des parties d'écran
        SCREEN SECTION. 
        01  ecran-titre. 
@@ -131,62 +293,184 @@
            02  LINE 24 COL 1 PIC x(80) FROM ligne-cadre.   
            02  LINE 25 COL 1 PIC x(80) FROM ligne-tirets. 
            
-       01  ecran-menu. 
-           02  LINE  5 COL 39 COLOR green VALUE "MENU". 
-           02  LINE  7 COL 22  
-               VALUE "Saisie de films...................1". 
-           02  LINE  9 COL 22  
-               VALUE "Liste des films (un par un).......2". 
-           02  LINE 11 COL 22  
-               VALUE "Liste des films (paquets de 8)....3". 
-           02  LINE 13 COL 22  
-               VALUE "Recherche par numero..............4".  
+       01  ecran-menu.
+           02  LINE  5 COL 39 COLOR ct-green VALUE "MENU".
+           02  LINE  7 COL 22
+               VALUE "Saisie de films...................1".
+           02  LINE  8 COL 22
+               VALUE "Liste des films (un par un).......2".
+           02  LINE  9 COL 22
+               VALUE "Liste des films (paquets de 8)....3".
+           02  LINE 10 COL 22
+               VALUE "Recherche par numero..............4".
+           02  LINE 11 COL 22
+               VALUE "Modifier un film..................5".
+           02  LINE 12 COL 22
+               VALUE "Supprimer un film.................6".
+           02  LINE 13 COL 22
+               VALUE "Recherche par mot cle.............7".
+           02  LINE 14 COL 22
+               VALUE "Edition catalogue imprimable......8".
+           02  LINE 15 COL 22
+               VALUE "Restauration d'une sauvegarde.....9".
+           02  LINE 16 COL 22
+               VALUE "Statistiques du catalogue.........A".
            02  LINE 17 COL 22
-               VALUE "Quitter...........................Q".   
+               VALUE "Export CSV du catalogue...........B".
+           02  LINE 18 COL 22
+               VALUE "Chargement fournisseur en masse...C".
            02  LINE 20 COL 22
+               VALUE "Quitter...........................Q".
+           02  LINE 22 COL 22
                VALUE "             ==> Votre choix : ".
       
-              02  HIGHLIGHT COLOR blue UPPER PIC X USING wchoix.
+              02  UPPER HIGHLIGHT COLOR ct-blue PIC X USING wchoix.
       *saisie film
        01  ecran-un-film. 
            02  LINE  5 COL  8 VALUE "NUMERO    : ".  
-           02  LINE 5  COL  20 HIGHLIGHT COLOR brown
+           02  LINE 5  COL  20 HIGHLIGHT COLOR ct-brown
            PIC 9(6) FROM film-num.
            02  LINE  8 COL  8 VALUE "NOM : ".  
            02  REQUIRED HIGHLIGHT PIC x(50) USING film-nom. 
-           02  LINE 10 COL  8 VALUE "MOT CLE 1 : ".  
-           02  REQUIRED HIGHLIGHT PIC x(20) USING film-mot1.  
-           02  LINE 12 COL  8 VALUE "MOT CLE 2 : ".  
-           02  REQUIRED HIGHLIGHT PIC x(20) USING film-mot2. 
-      
-      *liste de film par paquet de 8    
-       01  ecran-affi-film-paquet. 
-           02  LINE lig COL 8 COLOR brown PIC 9(6) FROM film-num. 
-           02  LINE lig COL 16 PIC x(50) FROM film-nom. 
-           02  LINE lig2 COL 40 PIC x(20) FROM film-mot1. 
-           02  LINE lig2 COL 20 PIC x(20) FROM film-mot2. 
-      
-       01  ecran-rech-num. 
-           02  LINE  5 COL  8 VALUE "NUMERO   : ". 
-           02  REQUIRED HIGHLIGHT COLOR brown  
-                 PIC 9(6)  USING nombre. 
-      
-      * validation creation d'un film 
+           02  LINE 10 COL  8 VALUE "MOT CLE 1 : ".
+           02  REQUIRED HIGHLIGHT PIC x(20) USING film-mot(1).
+           02  LINE 11 COL  8 VALUE "MOT CLE 2 : ".
+           02  HIGHLIGHT PIC x(20) USING film-mot(2).
+           02  LINE 12 COL  8 VALUE "MOT CLE 3 : ".
+           02  HIGHLIGHT PIC x(20) USING film-mot(3).
+           02  LINE 13 COL  8 VALUE "MOT CLE 4 : ".
+           02  HIGHLIGHT PIC x(20) USING film-mot(4).
+           02  LINE 14 COL  8 VALUE "MOT CLE 5 : ".
+           02  HIGHLIGHT PIC x(20) USING film-mot(5).
+
+      *liste de film par paquet de 8
+       01  ecran-affi-film-paquet.
+           02  LINE lig COL 8 COLOR ct-brown PIC 9(6) FROM film-num.
+           02  LINE lig COL 16 PIC x(50) FROM film-nom.
+           02  LINE lig2 COL 8 PIC x(72) FROM w-mots-affi.
+
+       01  ecran-rech-num.
+           02  LINE  5 COL  8 VALUE "NUMERO   : ".
+           02  REQUIRED HIGHLIGHT COLOR ct-brown
+                 PIC 9(6)  USING nombre.
+
+       01  ecran-rech-mot.
+           02  LINE  5 COL  8 VALUE "MOT CLE   : ".
+           02  REQUIRED HIGHLIGHT COLOR ct-brown
+                 PIC x(20)  USING w-mot-cle.
+
+       01  ecran-aucun-mot.
+           02  LINE 21 COL 8 VALUE
+           "Aucun film ne correspond a ce mot cle.".
+           02  LINE 23 COL  8 VALUE
+           "Appuyer sur la touche Entree pour continuer ...".
+
+       01  ecran-catalogue-genere.
+           02  LINE 21 COL 8 VALUE
+           "Catalogue genere dans le fichier : ".
+           02  COLOR ct-brown PIC x(20) FROM catalogue-name.
+           02  LINE 23 COL  8 VALUE
+           "Appuyer sur la touche Entree pour continuer ...".
+
+      * restauration d'une sauvegarde
+       01  ecran-restore-date.
+           02  LINE  5 COL  8 VALUE "Date sauvegarde (AAAAMMJJ) : ".
+           02  REQUIRED HIGHLIGHT COLOR ct-brown PIC 9(8) USING w-date.
+
+       01  ecran-valide-restore.
+           02  LINE 22 COL 8 VALUE
+           "Ecraser le catalogue actuel (repondre par O/N): ".
+           02  UPPER HIGHLIGHT COLOR ct-blue PIC X USING reponse.
+
+       01  ecran-archive-erreur.
+           02  LINE 22 COL 8 VALUE "Cette sauvegarde est introuvable.".
+
+       01  ecran-restore-ok.
+           02  LINE 21 COL 8 VALUE
+           "Catalogue restaure depuis la sauvegarde.".
+           02  LINE 23 COL  8 VALUE
+           "Appuyer sur la touche Entree pour continuer ...".
+
+      * statistiques du catalogue
+       01  ecran-stats-entete.
+           02  LINE  5 COL 8 VALUE "Nombre total de films : ".
+           02  COLOR ct-brown PIC ZZZZZ9 FROM w-total-films.
+           02  LINE  6 COL 8 VALUE
+           "Repartition par mot cle :".
+
+       01  ecran-stats-ligne.
+           02  LINE lig COL 8 PIC X(20) FROM w-stat-mot.
+           02  LINE lig COL 32 VALUE "film(s) : ".
+           02  LINE lig COL 42 PIC ZZZZZ9 FROM w-stat-nb.
+
+       01  ecran-stats-aucun.
+           02  LINE  8 COL 8 VALUE "Aucun mot cle renseigne.".
+
+       01  ecran-stats-tronque.
+           02  LINE 22 COL 8 COLOR ct-red VALUE
+           "Resultats tronques : plus de 50 mots cles distincts.".
+
+      * export delimite (CSV) du catalogue
+       01  ecran-csv-genere.
+           02  LINE 21 COL 8 VALUE
+           "Export genere dans le fichier : ".
+           02  COLOR ct-brown PIC x(20) FROM csv-name.
+           02  LINE 23 COL  8 VALUE
+           "Appuyer sur la touche Entree pour continuer ...".
+
+      * compte-rendu du chargement en masse fournisseur
+       01  ecran-trans-erreur.
+           02  LINE 22 COL 8 VALUE
+           "Le fichier fournisseur est introuvable.".
+
+       01  ecran-trans-resultat.
+           02  LINE 19 COL 8 VALUE "Titres charges  : ".
+           02  COLOR ct-green PIC ZZZ9 FROM w-nb-charges.
+           02  LINE 20 COL 8 VALUE "Titres rejetes  : ".
+           02  COLOR ct-red   PIC ZZZ9 FROM w-nb-rejets.
+           02  LINE 21 COL 8 VALUE
+           "Detail des rejets dans le fichier : ".
+           02  COLOR ct-brown PIC x(20) FROM rejets-name.
+           02  LINE 23 COL  8 VALUE
+           "Appuyer sur la touche Entree pour continuer ...".
+
+      * validation creation d'un film
        01  ecran-valide-create. 
               02  LINE 22 COL 8 
               VALUE "Valider creation (repondre par O/N): ". 
-              02 HIGHLIGHT COLOR blue UPPER PIC X USING reponse.
-            02  LINE 23 COL 8 
-            VALUE "Autre film ?(repondre par O/N): ". 
-            02  HIGHLIGHT COLOR blue UPPER PIC X USING autre.  
-           
+              02 UPPER HIGHLIGHT COLOR ct-blue PIC X USING reponse.
+            02  LINE 23 COL 8
+            VALUE "Autre film ?(repondre par O/N): ".
+            02  UPPER HIGHLIGHT COLOR ct-blue PIC X USING autre.
+
+      * avertissement doublon de titre avant ecriture
+       01  ecran-doublon.
+           02  LINE 20 COL 8 COLOR ct-red VALUE
+           "Attention : un film de meme nom existe deja, numero : ".
+           02  COLOR ct-red PIC 9(6) FROM w-doublon-num.
+           02  LINE 22 COL 8 VALUE
+           "Enregistrer quand meme (repondre par O/N): ".
+           02  UPPER HIGHLIGHT COLOR ct-blue PIC X USING w-confirme.
+
+      * validation modification d'un film
+       01  ecran-valide-modif.
+              02  LINE 22 COL 8
+              VALUE "Valider la modification (repondre par O/N): ".
+              02 UPPER HIGHLIGHT COLOR ct-blue PIC X USING reponse.
+
+      * validation suppression d'un film
+       01  ecran-valide-suppr.
+              02  LINE 22 COL 8
+              VALUE "Confirmer la suppression (repondre par O/N): ".
+              02 UPPER HIGHLIGHT COLOR ct-blue PIC X USING reponse.
+
       *si la recherche du numéro est bonne
          01 ecran-retour.
                02  LINE 23 COL  8 VALUE 
            "Appuyer sur la touche Entree pour continuer ...". 
          
         01 ecran-stop-saisie.
-            02  COLOR green LINE 17 COL 8 VALUE
+            02  COLOR ct-green LINE 17 COL 8 VALUE
            "L'appuie sur Entree stoppe la saisie du film.". 
       
       *si tout le fichier est parcouru
@@ -198,17 +482,18 @@
        01 ecran-msg-affi-2. 
            02  LINE 23 COL 8 
                VALUE "Quitter l'affichage (repondre par O/N): ". 
-           02  HIGHLIGHT UPPER PIC X USING autre.
+           02  UPPER HIGHLIGHT PIC X USING autre.
            
       *recherche d'un numero inexistant
        01  ecran-num-erreur. 
            02  LINE 22 COL 8 VALUE "Le numero n'existe pas.". 
               
       * affichage message d'erreur      
-       01  ecran-erreur. 
-           02  LINE 22 COL 6 COLOR magenta PIC x(70) FROM wmsg_erreur. 
-           02  LINE 23 COL 6 COLOR cyan  
-               VALUE "Appuyer sur la touche Entree...".  
+       01  ecran-erreur.
+           02  LINE 22 COL 6 COLOR ct-magenta
+               PIC x(70) FROM wmsg_erreur.
+           02  LINE 23 COL 6 COLOR ct-cyan
+               VALUE "Appuyer sur la touche Entree...".
                   
        PROCEDURE DIVISION.
       
@@ -222,37 +507,53 @@
             PERFORM affi-titre.
            PERFORM WITH TEST AFTER UNTIL wchoix = "Q"
              PERFORM affi-menu
-             IF wchoix > "1" AND < "4"
+             IF wchoix = "2" OR "3" OR "4" OR "5" OR "6" OR "7" OR "8"
+                         OR "A" OR "B"
                OPEN INPUT ffilm
                IF file-not-found
                  MOVE ALL SPACES TO wmsg_erreur
                  MOVE
-                "Le fichier séquentiel des film n'existe pas !"
+                "Le fichier indexé des films n'existe pas !"
                     TO wmsg_erreur
                  DISPLAY ecran-erreur
                  PERFORM get-return
                  MOVE "0" TO wchoix
                ELSE CLOSE ffilm
                END-IF
-               END-IF        
-      
+               END-IF
+
             EVALUATE wchoix
              WHEN "1"
                   PERFORM saisie2
          WHEN "2"
-                  PERFORM affi-fichier-seq    
+                  PERFORM affi-fichier-seq
         WHEN "3"
                    PERFORM affi-fichier-seq-paquet
          WHEN "4"
                    PERFORM affi-rech-num
-                              
+             WHEN "5"
+                  PERFORM modif-film
+             WHEN "6"
+                  PERFORM suppr-film
+             WHEN "7"
+                  PERFORM affi-rech-mot
+             WHEN "8"
+                  PERFORM edite-catalogue
+             WHEN "9"
+                  PERFORM restaure-fichier
+             WHEN "A"
+                  PERFORM affi-statistiques
+             WHEN "B"
+                  PERFORM edite-csv
+             WHEN "C"
+                  PERFORM charge-fournisseur
              END-EVALUATE
-           END-PERFORM.    
+           END-PERFORM.
        fin.
            STOP RUN.
       
        clearscreen.
-            DISPLAY "" NO ADVANCING WITH BLANK SCREEN.
+            DISPLAY "" WITH BLANK SCREEN.
       
        get-return.
       * attend l'appui sur la touche Entrée
@@ -267,42 +568,190 @@
            DISPLAY ecran-cadre.
       
        saisie2.
+             PERFORM sauvegarde-fichier.
              PERFORM WITH TEST AFTER UNTIL autre = 'N'
               PERFORM clearscreen
               PERFORM saisie
              END-PERFORM.
-      
-       saisie.
-               OPEN INPUT ffilm. 
-               MOVE 0 TO fin-fichier i.        
-               PERFORM WITH TEST AFTER UNTIL fin-fichier = 1 
-                READ ffilm NEXT
-                AT END MOVE 1 TO fin-fichier,MOVE ffilm-num TO nbre2             
-                END-READ 
+
+       sauvegarde-fichier.
+      * sauvegarde/archive du catalogue avant toute session de saisie
+           OPEN INPUT ffilm.
+           IF FILE-NOT-FOUND
+             CLOSE ffilm
+           ELSE
+             ACCEPT w-date FROM DATE YYYYMMDD
+             MOVE SPACES TO archive-name
+             STRING "film_" DELIMITED BY SIZE
+                    w-date  DELIMITED BY SIZE
+                    ".dat"  DELIMITED BY SIZE
+                    INTO archive-name
+             END-STRING
+             OPEN OUTPUT farchive
+             MOVE 0 TO fin-fichier
+             PERFORM WITH TEST BEFORE UNTIL fin-fichier = 1
+               READ ffilm NEXT RECORD
+                 AT END MOVE 1 TO fin-fichier
+                 NOT AT END
+                   MOVE ffilm-num  TO arc-num
+                   MOVE ffilm-nom  TO arc-nom
+                   MOVE ffilm-mots TO arc-mots
+                   WRITE archive-enr
+               END-READ
+             END-PERFORM
+             CLOSE farchive
+             CLOSE ffilm
+           END-IF.
+
+       restaure-fichier.
+      * restauration d'une sauvegarde datee vers le catalogue ffilm
+           MOVE 0 TO w-date.
+           PERFORM affi-titre.
+           DISPLAY ecran-restore-date.
+           ACCEPT  ecran-restore-date.
+           MOVE SPACES TO archive-name.
+           STRING "film_" DELIMITED BY SIZE
+                  w-date  DELIMITED BY SIZE
+                  ".dat"  DELIMITED BY SIZE
+                  INTO archive-name
+           END-STRING.
+           OPEN INPUT farchive.
+           IF ARCHIVE-NOT-FOUND
+             DISPLAY ecran-archive-erreur
+             PERFORM get-return
+           ELSE
+             DISPLAY ecran-valide-restore
+             ACCEPT  ecran-valide-restore
+             IF reponse = 'O'
+      * sauvegarde-fichier ouvre aussi farchive (en sortie, pour son
+      * propre fichier de sauvegarde du jour) ; fermer la connexion de
+      * lecture ici et la rouvrir apres, sinon le second OPEN sur le
+      * meme connecteur echoue silencieusement et la lecture de
+      * restauration ci-dessous tourne indefiniment sur un fichier
+      * deja ferme
+               MOVE archive-name TO w-restore-name
+               CLOSE farchive
+               PERFORM sauvegarde-fichier
+               MOVE w-restore-name TO archive-name
+               OPEN INPUT farchive
+               OPEN OUTPUT ffilm
+               MOVE 0 TO fin-fichier
+               PERFORM WITH TEST BEFORE UNTIL fin-fichier = 1
+                 READ farchive NEXT RECORD
+                   AT END MOVE 1 TO fin-fichier
+                   NOT AT END
+                     MOVE arc-num  TO ffilm-num
+                     MOVE arc-nom  TO ffilm-nom
+                     MOVE arc-mots TO ffilm-mots
+                     WRITE film-enr
+                 END-READ
                END-PERFORM
-               CLOSE ffilm.
-               ADD 1 TO nbre2 
-                
-                    OPEN INPUT ffilm.
+               CLOSE ffilm
+               DISPLAY ecran-restore-ok
+               PERFORM get-return
+             END-IF
+             CLOSE farchive
+           END-IF.
+
+       lire-prochain-numero.
+      * lit et incremente le compteur persistant de numeros de film,
+      * sans avoir a reparcourir tout le fichier ffilm
+           OPEN I-O fcompteur.
+           IF COMPTEUR-NOT-FOUND
+      * premier lancement : on amorce le compteur a partir du plus
+      * grand ffilm-num deja present, pas a 1, pour ne pas entrer en
+      * collision avec un catalogue deja peuple
+             PERFORM calcule-max-numero
+             COMPUTE nbre2 = w-max-num + 1
+             OPEN OUTPUT fcompteur
+             COMPUTE cpt-prochain-num = nbre2 + 1
+             WRITE compteur-enr
+           ELSE
+             READ fcompteur
+             MOVE cpt-prochain-num TO nbre2
+             ADD 1 TO cpt-prochain-num
+             REWRITE compteur-enr
+           END-IF.
+           CLOSE fcompteur.
+
+       calcule-max-numero.
+      * determine le plus grand ffilm-num deja catalogue, pour amorcer
+      * le compteur persistant sur un catalogue deja peuple
+           MOVE 0 TO w-max-num.
+           OPEN INPUT ffilm.
+           IF FILE-NOT-FOUND
+             CLOSE ffilm
+           ELSE
+             MOVE 0 TO fin-fichier
+             PERFORM WITH TEST BEFORE UNTIL fin-fichier = 1
+               READ ffilm NEXT RECORD
+                 AT END MOVE 1 TO fin-fichier
+                 NOT AT END
+                   IF ffilm-num > w-max-num
+                     MOVE ffilm-num TO w-max-num
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ffilm
+           END-IF.
+
+       saisie.
+               PERFORM lire-prochain-numero.
+
+                    MOVE 0 TO w-fichier-neuf.
+                    OPEN I-O ffilm.
                   IF FILE-NOT-FOUND
                     OPEN OUTPUT ffilm
-                  ELSE
-                    CLOSE ffilm
-                    OPEN EXTEND ffilm      
+                    MOVE 1 TO w-fichier-neuf
                   END-IF.
                   MOVE ALL SPACES TO film.
                   PERFORM affi-titre.
-                  MOVE nbre2 TO film-num           
+                  MOVE nbre2 TO film-num
                   DISPLAY ecran-un-film.
                   DISPLAY ecran-stop-saisie.
                   ACCEPT  ecran-un-film.
                   DISPLAY ecran-valide-create.
                   ACCEPT  ecran-valide-create.
-                  IF reponse ='O'                    
-                  MOVE film TO film-enr                                             
+                  IF reponse ='O' AND w-fichier-neuf = 0
+                    PERFORM verifie-doublon
+                    IF w-doublon = 1
+                      DISPLAY ecran-doublon
+                      ACCEPT ecran-doublon
+                      IF w-confirme NOT = 'O'
+                        MOVE 'N' TO reponse
+                      END-IF
+                    END-IF
+                  END-IF
+                  IF reponse ='O'
+                  MOVE film TO film-enr
                     WRITE film-enr
+                      INVALID KEY
+                        MOVE ALL SPACES TO wmsg_erreur
+                        MOVE "Erreur : ce numero de film existe deja."
+                          TO wmsg_erreur
+                        DISPLAY ecran-erreur
+                        PERFORM get-return
+                    END-WRITE
                   END-IF
                  CLOSE ffilm.
+
+       verifie-doublon.
+      * recherche un film de meme nom deja catalogue sous un autre
+      * numero (le fichier ffilm est deja ouvert en I-O dans saisie)
+           MOVE 0 TO w-doublon fin-doublon.
+           PERFORM WITH TEST AFTER UNTIL fin-doublon = 1
+             READ ffilm NEXT
+               AT END MOVE 1 TO fin-doublon
+               NOT AT END
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(ffilm-nom)) =
+                    FUNCTION UPPER-CASE(FUNCTION TRIM(film-nom))
+                   MOVE 1 TO w-doublon
+                   MOVE ffilm-num TO w-doublon-num
+                   MOVE 1 TO fin-doublon
+                 END-IF
+             END-READ
+           END-PERFORM.
+
        affi-fichier-seq.
            OPEN INPUT ffilm.
            MOVE 0 TO fin-fichier i.
@@ -345,10 +794,11 @@
                NOT AT END   
                  MOVE film-enr TO film
                  ADD 2 TO i
-                 
+
                  COMPUTE lig = 3 + i
                  COMPUTE lig2 = 4 + i
-                 
+                 MOVE film-mots TO w-mots-tmp
+                 PERFORM concatene-mots-cles
                  DISPLAY ecran-affi-film-paquet
                  IF i = 16
                    DISPLAY ecran-msg-affi-2
@@ -371,29 +821,474 @@
       
        affi-rech-num.
             OPEN INPUT ffilm.
-           MOVE ALL SPACES TO film-num.
-           MOVE 0 TO fin-fichier i.
-           MOVE "" TO nombre.
+           MOVE 0 TO nombre.
            DISPLAY ecran-cadre.
            DISPLAY ecran-rech-num.
            DISPLAY ecran-retour
             ACCEPT  ecran-rech-num.
-                      
-              PERFORM WITH TEST AFTER UNTIL fin-fichier = 1 
-                READ ffilm   
-                  AT END MOVE 1 TO fin-fichier
-                     NOT AT END
-                       MOVE film-enr TO film
-                        IF nombre=film-num
-                          MOVE 1 TO fin-fichier 
-                           DISPLAY ecran-un-film 
-                            ACCEPT ecran-un-film                                    
-                        END-IF
-                      END-READ
-                 END-PERFORM. 
-                    
-                IF NOT nombre = film-num
+
+              MOVE nombre TO ffilm-num
+              READ ffilm
+                INVALID KEY
                   DISPLAY ecran-num-erreur
                   PERFORM get-return
-                 END-IF.
+                NOT INVALID KEY
+                  MOVE film-enr TO film
+                  DISPLAY ecran-un-film
+                  ACCEPT ecran-un-film
+              END-READ.
                 CLOSE ffilm.
+
+       modif-film.
+           PERFORM sauvegarde-fichier.
+           OPEN I-O ffilm.
+           MOVE 0 TO nombre.
+           DISPLAY ecran-cadre.
+           DISPLAY ecran-rech-num.
+           DISPLAY ecran-retour
+           ACCEPT ecran-rech-num.
+
+             MOVE nombre TO ffilm-num
+             READ ffilm
+               INVALID KEY
+                 DISPLAY ecran-num-erreur
+                 PERFORM get-return
+               NOT INVALID KEY
+                 MOVE film-enr TO film
+                 DISPLAY ecran-cadre
+                 DISPLAY ecran-un-film
+                 ACCEPT ecran-un-film
+                 DISPLAY ecran-valide-modif
+                 ACCEPT ecran-valide-modif
+                 IF reponse = 'O'
+                   MOVE film TO film-enr
+                   REWRITE film-enr
+                     INVALID KEY
+                       MOVE ALL SPACES TO wmsg_erreur
+                       MOVE "Erreur lors de la modification du film."
+                         TO wmsg_erreur
+                       DISPLAY ecran-erreur
+                       PERFORM get-return
+                   END-REWRITE
+                 END-IF
+           END-READ.
+           CLOSE ffilm.
+
+       suppr-film.
+           PERFORM sauvegarde-fichier.
+           OPEN I-O ffilm.
+           MOVE 0 TO nombre.
+           DISPLAY ecran-cadre.
+           DISPLAY ecran-rech-num.
+           DISPLAY ecran-retour
+           ACCEPT ecran-rech-num.
+
+             MOVE nombre TO ffilm-num
+             READ ffilm
+               INVALID KEY
+                 DISPLAY ecran-num-erreur
+                 PERFORM get-return
+               NOT INVALID KEY
+                 MOVE film-enr TO film
+                 DISPLAY ecran-cadre
+                 DISPLAY ecran-un-film
+                 DISPLAY ecran-valide-suppr
+                 ACCEPT ecran-valide-suppr
+                 IF reponse = 'O'
+                   DELETE ffilm RECORD
+                     INVALID KEY
+                       MOVE ALL SPACES TO wmsg_erreur
+                       MOVE "Erreur lors de la suppression du film."
+                         TO wmsg_erreur
+                       DISPLAY ecran-erreur
+                       PERFORM get-return
+                   END-DELETE
+                 END-IF
+           END-READ.
+           CLOSE ffilm.
+
+       teste-mot-cle.
+      * compare w-champ a w-mot-cle (recherche de sous-chaine) et
+      * positionne w-trouve a 1 si w-mot-cle est trouve dans w-champ
+           MOVE 0 TO w-trouve
+           IF w-mot-len > 0
+             PERFORM VARYING w-idx FROM 1 BY 1
+                 UNTIL w-idx > (21 - w-mot-len) OR w-trouve = 1
+               IF w-champ(w-idx:w-mot-len) = w-mot-cle(1:w-mot-len)
+                 MOVE 1 TO w-trouve
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       concatene-mots-cles.
+      * regroupe les mots cles non vides de w-mot-tmp (1 a 5) dans
+      * w-mots-affi, separes par une virgule, pour un affichage condense
+           MOVE SPACES TO w-mots-affi.
+           PERFORM VARYING w-km FROM 1 BY 1 UNTIL w-km > 5
+             IF FUNCTION TRIM(w-mot-tmp(w-km)) NOT = SPACES
+               IF FUNCTION TRIM(w-mots-affi) = SPACES
+                 MOVE FUNCTION TRIM(w-mot-tmp(w-km)) TO w-mots-affi
+               ELSE
+                 MOVE w-mots-affi TO w-mots-affi2
+                 STRING FUNCTION TRIM(w-mots-affi2) DELIMITED BY SIZE
+                        ", "                         DELIMITED BY SIZE
+                        FUNCTION TRIM(w-mot-tmp(w-km)) DELIMITED BY SIZE
+                        INTO w-mots-affi
+                 END-STRING
+               END-IF
+             END-IF
+           END-PERFORM.
+
+       affi-rech-mot.
+           OPEN INPUT ffilm.
+           MOVE 0 TO fin-fichier i w-nb-trouve.
+           MOVE SPACES TO w-mot-cle.
+           DISPLAY ecran-cadre.
+           DISPLAY ecran-rech-mot.
+           ACCEPT ecran-rech-mot.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(w-mot-cle)) TO w-mot-len.
+           MOVE 0 TO lig.
+
+           PERFORM WITH TEST AFTER UNTIL fin-fichier = 1
+             READ ffilm NEXT
+               AT END MOVE 1 TO fin-fichier
+               NOT AT END
+                 MOVE film-enr TO film
+                 MOVE 0 TO w-trouve
+                 PERFORM VARYING w-km FROM 1 BY 1
+                         UNTIL w-km > 5 OR w-trouve = 1
+                   MOVE ffilm-mot(w-km) TO w-champ
+                   PERFORM teste-mot-cle
+                 END-PERFORM
+                 IF w-trouve = 1
+                   ADD 1 TO w-nb-trouve
+                   ADD 2 TO i
+                   COMPUTE lig = 3 + i
+                   COMPUTE lig2 = 4 + i
+                   MOVE film-mots TO w-mots-tmp
+                   PERFORM concatene-mots-cles
+                   DISPLAY ecran-affi-film-paquet
+                   IF i = 16
+                     DISPLAY ecran-msg-affi-2
+                     ACCEPT ecran-msg-affi-2
+                     IF autre = 'N'
+                       MOVE 1 TO fin-fichier
+                     END-IF
+                     MOVE 0 TO i
+                     DISPLAY ecran-cadre
+                     MOVE 5 TO lig
+                     MOVE 5 TO lig2
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+           IF w-nb-trouve = 0
+             DISPLAY ecran-aucun-mot
+           ELSE
+             DISPLAY ecran-msg-affi
+           END-IF.
+           PERFORM get-return.
+           CLOSE ffilm.
+
+       edite-catalogue.
+      * trie les films par nom et ecrit une liste imprimable
+           SORT ftri
+             ON ASCENDING KEY tri-nom
+             USING ffilm
+             OUTPUT PROCEDURE IS ecrit-catalogue.
+           DISPLAY ecran-cadre.
+           DISPLAY ecran-catalogue-genere.
+           PERFORM get-return.
+
+       ecrit-catalogue.
+           OPEN OUTPUT fcatalogue.
+           MOVE SPACES TO catalogue-entete.
+           STRING "NUMERO NOM" DELIMITED BY SIZE
+             INTO catalogue-entete.
+           WRITE catalogue-entete.
+           MOVE 0 TO fin-fichier.
+           PERFORM WITH TEST AFTER UNTIL fin-fichier = 1
+             RETURN ftri
+               AT END MOVE 1 TO fin-fichier
+               NOT AT END
+                 MOVE tri-num  TO cl-num
+                 MOVE tri-nom  TO cl-nom
+                 MOVE tri-mots TO w-mots-tmp
+                 PERFORM concatene-mots-cles
+                 MOVE w-mots-affi TO cl-mots
+                 WRITE catalogue-ligne
+             END-RETURN
+           END-PERFORM.
+           CLOSE fcatalogue.
+
+       affi-statistiques.
+      * nombre total de films et repartition par mot cle distinct
+           OPEN INPUT ffilm.
+           IF FILE-NOT-FOUND
+             MOVE ALL SPACES TO wmsg_erreur
+             MOVE
+            "Le fichier indexé des films n'existe pas !"
+                TO wmsg_erreur
+             DISPLAY ecran-erreur
+             PERFORM get-return
+           ELSE
+             MOVE 0 TO w-total-films w-nb-stats w-stats-tronque
+             MOVE 0 TO fin-fichier
+             PERFORM WITH TEST AFTER UNTIL fin-fichier = 1
+               READ ffilm NEXT
+                 AT END MOVE 1 TO fin-fichier
+                 NOT AT END
+                   ADD 1 TO w-total-films
+                   PERFORM VARYING w-km FROM 1 BY 1 UNTIL w-km > 5
+                     MOVE 0 TO w-mot-doublon
+                     IF FUNCTION TRIM(ffilm-mot(w-km)) NOT = SPACES
+                       PERFORM VARYING w-kj FROM 1 BY 1
+                               UNTIL w-kj >= w-km
+                         IF ffilm-mot(w-kj) = ffilm-mot(w-km)
+                           MOVE 1 TO w-mot-doublon
+                         END-IF
+                       END-PERFORM
+                     END-IF
+                     IF w-mot-doublon = 0
+                       MOVE ffilm-mot(w-km) TO w-champ
+                       PERFORM cumule-mot-cle
+                     END-IF
+                   END-PERFORM
+               END-READ
+             END-PERFORM
+             CLOSE ffilm
+             DISPLAY ecran-cadre
+             DISPLAY ecran-stats-entete
+             IF w-nb-stats = 0
+               DISPLAY ecran-stats-aucun
+             ELSE
+               MOVE 8 TO lig
+               MOVE 0 TO i fin-affi
+               PERFORM VARYING i-stats FROM 1 BY 1
+                       UNTIL i-stats > w-nb-stats OR fin-affi = 1
+                 MOVE stats-mot(i-stats) TO w-stat-mot
+                 MOVE stats-nb(i-stats)  TO w-stat-nb
+                 DISPLAY ecran-stats-ligne
+                 ADD 1 TO lig
+                 ADD 1 TO i
+                 IF i = 13 AND i-stats < w-nb-stats
+                   DISPLAY ecran-msg-affi-2
+                   ACCEPT ecran-msg-affi-2
+                   IF autre = 'N'
+                     MOVE 1 TO fin-affi
+                   END-IF
+                   MOVE 0 TO i
+                   DISPLAY ecran-cadre
+                   DISPLAY ecran-stats-entete
+                   MOVE 8 TO lig
+                 END-IF
+               END-PERFORM
+             END-IF
+             IF w-stats-tronque = 1
+               DISPLAY ecran-stats-tronque
+             END-IF
+             DISPLAY ecran-msg-affi
+             PERFORM get-return
+           END-IF.
+
+       cumule-mot-cle.
+      * recherche w-champ dans table-stats et incremente son compteur,
+      * ou cree une nouvelle entree si le mot cle n'y figure pas encore ;
+      * signale w-stats-tronque si la table des 50 mots cles est pleine
+           IF FUNCTION TRIM(w-champ) NOT = SPACES
+             MOVE 0 TO w-stats-trouve
+             PERFORM VARYING i-stats FROM 1 BY 1
+                     UNTIL i-stats > w-nb-stats
+               IF stats-mot(i-stats) = w-champ
+                 ADD 1 TO stats-nb(i-stats)
+                 MOVE 1 TO w-stats-trouve
+               END-IF
+             END-PERFORM
+             IF w-stats-trouve = 0
+               IF w-nb-stats < 50
+                 ADD 1 TO w-nb-stats
+                 MOVE w-champ TO stats-mot(w-nb-stats)
+                 MOVE 1 TO stats-nb(w-nb-stats)
+               ELSE
+                 MOVE 1 TO w-stats-tronque
+               END-IF
+             END-IF
+           END-IF.
+
+       edite-csv.
+      * export du catalogue au format texte delimite par point-virgule
+           OPEN INPUT ffilm.
+           IF FILE-NOT-FOUND
+             MOVE ALL SPACES TO wmsg_erreur
+             MOVE
+            "Le fichier indexé des films n'existe pas !"
+                TO wmsg_erreur
+             DISPLAY ecran-erreur
+             PERFORM get-return
+           ELSE
+             OPEN OUTPUT fcsv
+             MOVE 0 TO fin-fichier
+             PERFORM WITH TEST AFTER UNTIL fin-fichier = 1
+               READ ffilm NEXT
+                 AT END MOVE 1 TO fin-fichier
+                 NOT AT END
+                   MOVE ffilm-num TO w-csv-num
+                   MOVE SPACES TO csv-ligne
+                   STRING FUNCTION TRIM(w-csv-num) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-nom) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-mot(1)) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-mot(2)) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-mot(3)) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-mot(4)) DELIMITED BY SIZE
+                     ";" DELIMITED BY SIZE
+                     FUNCTION TRIM(ffilm-mot(5)) DELIMITED BY SIZE
+                     INTO csv-ligne
+                   END-STRING
+                   WRITE csv-ligne
+               END-READ
+             END-PERFORM
+             CLOSE fcsv
+             CLOSE ffilm
+             DISPLAY ecran-cadre
+             DISPLAY ecran-csv-genere
+             PERFORM get-return
+           END-IF.
+
+       charge-fournisseur.
+      * lit le fichier fournisseur et ajoute chaque titre valide a ffilm,
+      * en listant les rejets (numero deja utilise ou champ obligatoire
+      * manquant) dans un compte-rendu
+           OPEN INPUT ftransaction.
+           IF TRANS-NOT-FOUND
+             DISPLAY ecran-cadre
+             DISPLAY ecran-trans-erreur
+             PERFORM get-return
+           ELSE
+             PERFORM sauvegarde-fichier
+      * calcule-max-numero doit tourner avant l'ouverture de ffilm en
+      * I-O ci-dessous (sinon une seconde OPEN sur ffilm echouerait) ;
+      * son resultat (w-max-num) sert a amorcer le compteur persistant
+      * dans maj-compteur-si-besoin si ce chargement est la toute
+      * premiere ecriture faite sur un catalogue deja peuple
+             PERFORM calcule-max-numero
+             OPEN I-O ffilm
+             IF FILE-NOT-FOUND
+               OPEN OUTPUT ffilm
+             END-IF
+             OPEN OUTPUT frejets
+             MOVE 0 TO w-nb-charges w-nb-rejets fin-fichier
+             PERFORM WITH TEST AFTER UNTIL fin-fichier = 1
+               READ ftransaction NEXT
+                 AT END MOVE 1 TO fin-fichier
+                 NOT AT END
+                   PERFORM analyse-ligne-fournisseur
+                   PERFORM charge-un-titre
+               END-READ
+             END-PERFORM
+             CLOSE ftransaction
+             CLOSE ffilm
+             CLOSE frejets
+             DISPLAY ecran-cadre
+             DISPLAY ecran-trans-resultat
+             PERFORM get-return
+           END-IF.
+
+       analyse-ligne-fournisseur.
+      * decoupe une ligne "numero;nom;mot1;mot2;mot3;mot4;mot5" du
+      * fichier fournisseur
+           MOVE SPACES TO w-trans-num-x w-trans-nom w-trans-mots
+           UNSTRING trans-ligne DELIMITED BY ";"
+             INTO w-trans-num-x w-trans-nom
+                  w-trans-mot(1) w-trans-mot(2) w-trans-mot(3)
+                  w-trans-mot(4) w-trans-mot(5)
+           END-UNSTRING.
+           MOVE 0 TO w-trans-num.
+           IF FUNCTION TRIM(w-trans-num-x) IS NUMERIC
+             MOVE w-trans-num-x TO w-trans-num
+           END-IF.
+
+       charge-un-titre.
+      * controle un titre fournisseur et l'ajoute a ffilm, ou le rejette
+           MOVE 0 TO w-rejet.
+           MOVE SPACES TO w-motif-rejet.
+           IF FUNCTION TRIM(w-trans-nom) = SPACES
+             MOVE "Titre manquant" TO w-motif-rejet
+             MOVE 1 TO w-rejet
+           ELSE
+             IF w-trans-num = 0
+               MOVE "Numero manquant" TO w-motif-rejet
+               MOVE 1 TO w-rejet
+             ELSE
+               MOVE w-trans-num TO ffilm-num
+               READ ffilm
+                 INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                   MOVE "Numero deja utilise" TO w-motif-rejet
+                   MOVE 1 TO w-rejet
+               END-READ
+             END-IF
+           END-IF.
+           IF w-rejet = 1
+             ADD 1 TO w-nb-rejets
+             MOVE SPACES TO rejets-ligne
+             STRING FUNCTION TRIM(w-trans-num-x) DELIMITED BY SIZE
+                    ";"                          DELIMITED BY SIZE
+                    FUNCTION TRIM(w-trans-nom)    DELIMITED BY SIZE
+                    ";"                          DELIMITED BY SIZE
+                    w-motif-rejet                DELIMITED BY SIZE
+                    INTO rejets-ligne
+             END-STRING
+             WRITE rejets-ligne
+           ELSE
+             MOVE w-trans-num  TO ffilm-num
+             MOVE w-trans-nom  TO ffilm-nom
+             MOVE w-trans-mots TO ffilm-mots
+             WRITE film-enr
+               INVALID KEY
+                 MOVE "Erreur d'ecriture" TO w-motif-rejet
+                 MOVE 1 TO w-rejet
+                 ADD 1 TO w-nb-rejets
+                 MOVE SPACES TO rejets-ligne
+                 STRING FUNCTION TRIM(w-trans-num-x) DELIMITED BY SIZE
+                        ";"                          DELIMITED BY SIZE
+                        FUNCTION TRIM(w-trans-nom)    DELIMITED BY SIZE
+                        ";"                          DELIMITED BY SIZE
+                        w-motif-rejet                DELIMITED BY SIZE
+                        INTO rejets-ligne
+                 END-STRING
+                 WRITE rejets-ligne
+                 END-WRITE
+               NOT INVALID KEY
+                 ADD 1 TO w-nb-charges
+                 PERFORM maj-compteur-si-besoin
+             END-WRITE
+           END-IF.
+
+       maj-compteur-si-besoin.
+      * garde le compteur persistant en avance sur les numeros attribues
+      * directement par le fournisseur
+           OPEN I-O fcompteur.
+           IF COMPTEUR-NOT-FOUND
+             OPEN OUTPUT fcompteur
+      * amorce depuis le plus grand numero deja present (w-max-num,
+      * calcule par charge-fournisseur avant l'ouverture de ffilm) ou
+      * le numero fournisseur courant, le plus grand des deux
+             IF w-trans-num > w-max-num
+               COMPUTE cpt-prochain-num = w-trans-num + 1
+             ELSE
+               COMPUTE cpt-prochain-num = w-max-num + 1
+             END-IF
+             WRITE compteur-enr
+           ELSE
+             READ fcompteur
+             IF w-trans-num >= cpt-prochain-num
+               COMPUTE cpt-prochain-num = w-trans-num + 1
+               REWRITE compteur-enr
+             END-IF
+           END-IF.
+           CLOSE fcompteur.
